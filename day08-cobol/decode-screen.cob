@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DECODE-SCREEN.
+
+       DATA DIVISION.
+          WORKING-STORAGE SECTION.
+          01 WS-LETTER-COUNT PIC 9(3) VALUE 0.
+          01 WS-LETTER-IDX PIC 9(3) VALUE 0.
+          01 WS-COL-BASE PIC 9(3) VALUE 0.
+          01 WS-GLY-ROW PIC 9(3) VALUE 0.
+          01 WS-GLY-COL PIC 9(3) VALUE 0.
+          01 WS-POS PIC 9(3) VALUE 0.
+          01 WS-GLYPH PIC X(30) VALUE SPACES.
+          01 WS-FONT-IDX PIC 9(3) VALUE 0.
+          01 WS-FOUND PIC X(1) VALUE 'N'.
+
+      *> letter font: each entry is one uppercase letter followed by
+      *> its 6-row by 5-column glyph, flattened row by row into 30
+      *> characters of '#' and '.'.
+          01 WS-FONT-TABLE-DATA.
+          05 FILLER PIC X(31) VALUE
+                'A.##..#..#.#..#.####.#..#.#..#.'.
+          05 FILLER PIC X(31) VALUE
+                'B###..#..#.###..#..#.#..#.###..'.
+          05 FILLER PIC X(31) VALUE
+                'C.##..#..#.#....#....#..#..##..'.
+          05 FILLER PIC X(31) VALUE
+                'E####.#....###..#....#....####.'.
+          05 FILLER PIC X(31) VALUE
+                'F####.#....###..#....#....#....'.
+          05 FILLER PIC X(31) VALUE
+                'G.##..#..#.#....#.##.#..#..###.'.
+          05 FILLER PIC X(31) VALUE
+                'H#..#.#..#.####.#..#.#..#.#..#.'.
+          05 FILLER PIC X(31) VALUE
+                'I.###...#....#....#....#...###.'.
+          05 FILLER PIC X(31) VALUE
+                'J..##....#....#....#.#..#..##..'.
+          05 FILLER PIC X(31) VALUE
+                'K#..#.#.#..##...#.#..#.#..#..#.'.
+          05 FILLER PIC X(31) VALUE
+                'L#....#....#....#....#....####.'.
+          05 FILLER PIC X(31) VALUE
+                'O.##..#..#.#..#.#..#.#..#..##..'.
+          05 FILLER PIC X(31) VALUE
+                'P###..#..#.#..#.###..#....#....'.
+          05 FILLER PIC X(31) VALUE
+                'R###..#..#.#..#.###..#.#..#..#.'.
+          05 FILLER PIC X(31) VALUE
+                'S.###.#....#.....##.....#.###..'.
+          05 FILLER PIC X(31) VALUE
+                'U#..#.#..#.#..#.#..#.#..#..##..'.
+          05 FILLER PIC X(31) VALUE
+                'Y#...##...#.#.#...#....#....#..'.
+          05 FILLER PIC X(31) VALUE
+                'Z####....#...#...#...#....####.'.
+          01 WS-FONT-TABLE REDEFINES WS-FONT-TABLE-DATA.
+             05 WS-FONT-ENTRY OCCURS 18 TIMES
+                   INDEXED BY WS-FONT-X.
+                10 WS-FONT-LETTER PIC X(1).
+                10 WS-FONT-PATTERN PIC X(30).
+
+          LINKAGE SECTION.
+          COPY SCREEN.
+      *> wide enough for the longest code a 999-column screen can
+      *> ever decode (999 / 5 letters per glyph, truncated).
+          01 WS-CODE-OUT PIC X(199).
+
+       PROCEDURE DIVISION USING WS-MAX-ROW, WS-MAX-COL, WS-TABLE,
+                WS-CODE-OUT.
+           MOVE SPACES TO WS-CODE-OUT
+
+      *> the font is six rows tall; a screen of any other height has
+      *> no letters to decode, so leave WS-CODE-OUT blank.
+           IF WS-MAX-ROW = 6
+             COMPUTE WS-LETTER-COUNT = WS-MAX-COL / 5
+             PERFORM VARYING WS-LETTER-IDX FROM 1 BY 1
+                   UNTIL WS-LETTER-IDX > WS-LETTER-COUNT
+                COMPUTE WS-COL-BASE = (WS-LETTER-IDX - 1) * 5
+                MOVE SPACES TO WS-GLYPH
+                MOVE 1 TO WS-POS
+                PERFORM VARYING WS-GLY-ROW FROM 1 BY 1
+                      UNTIL WS-GLY-ROW > 6
+                   PERFORM VARYING WS-GLY-COL FROM 1 BY 1
+                         UNTIL WS-GLY-COL > 5
+                      MOVE WS-D(WS-GLY-ROW, WS-COL-BASE + WS-GLY-COL)
+                         TO WS-GLYPH(WS-POS:1)
+                      ADD 1 TO WS-POS
+                   END-PERFORM
+                END-PERFORM
+                PERFORM MATCH-GLYPH
+             END-PERFORM
+           END-IF
+
+           EXIT PROGRAM.
+
+       MATCH-GLYPH.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-FONT-IDX FROM 1 BY 1
+                UNTIL WS-FONT-IDX > 18
+             IF WS-FONT-PATTERN(WS-FONT-IDX) = WS-GLYPH
+                MOVE WS-FONT-LETTER(WS-FONT-IDX)
+                   TO WS-CODE-OUT(WS-LETTER-IDX:1)
+                MOVE 'Y' TO WS-FOUND
+             END-IF
+           END-PERFORM
+           IF WS-FOUND = 'N'
+             MOVE '?' TO WS-CODE-OUT(WS-LETTER-IDX:1)
+           END-IF.
