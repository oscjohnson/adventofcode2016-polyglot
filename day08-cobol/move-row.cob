@@ -1,30 +1,38 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MOVE-ROW.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVE-ROW.
 
-DATA DIVISION.
-   WORKING-STORAGE SECTION.
-   01 WS-TEMP.
-      05 WS-C1 OCCURS 7 TIMES.
-         10 WS-D1 PIC X(1) VALUE '.'.
-   LINKAGE SECTION.
-   01 WS-TIMES PIC 9(2) VALUE 1.
-   01 WS-ROW PIC 9(2) VALUE 1.
-   01 WS-TABLE.
-      05 WS-A OCCURS 3 TIMES INDEXED BY I.
-         10 WS-C OCCURS 7 TIMES.
-            15 WS-D PIC X(1) VALUE '.'.
+       DATA DIVISION.
+          WORKING-STORAGE SECTION.
+          01 WS-WHAT PIC 9(3) VALUE 0.
+          01 WS-INDEX PIC 9(3) VALUE 0.
+          01 WS-HELP PIC 9(3) VALUE 0.
+          01 WS-TEMP.
+             05 WS-C1 OCCURS 999 TIMES.
+             10 WS-D1 PIC X(1) VALUE '.'.
 
-PROCEDURE DIVISION USING WS-TABLE, WS-ROW, WS-TIMES.
-   PERFORM 3 TIMES
+          LINKAGE SECTION.
+          COPY SCREEN.
+          01 WS-ROW PIC 9(3) VALUE 1.
+          01 WS-TIMES PIC 9(3) VALUE 1.
 
-      MOVE WS-A(WS-ROW) TO WS-TEMP
+       PROCEDURE DIVISION USING WS-MAX-ROW, WS-MAX-COL, WS-TABLE,
+                WS-ROW, WS-TIMES.
+           PERFORM VARYING WS-WHAT FROM 1 BY 1 UNTIL WS-WHAT>WS-TIMES
+             PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX>WS-MAX-COL
+                MOVE WS-D(WS-ROW, WS-INDEX) TO WS-D1(WS-INDEX)
+             END-PERFORM
 
-      MOVE WS-C1(1) TO WS-C(1,2)
-      MOVE WS-C1(2) TO WS-C(1,3)
-      MOVE WS-C1(3) TO WS-C(1,4)
-      MOVE WS-C1(4) TO WS-C(1,5)
-      MOVE WS-C1(5) TO WS-C(1,6)
-      MOVE WS-C1(6) TO WS-C(1,7)
-      MOVE WS-C1(7) TO WS-C(1,1)
-   END-PERFORM.
-EXIT PROGRAM.
+             PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX>WS-MAX-COL
+                IF WS-INDEX = WS-MAX-COL
+                   MOVE WS-D1(WS-MAX-COL) TO WS-D(WS-ROW, 1)
+                ELSE
+                   SET WS-HELP TO WS-INDEX
+                   ADD 1 TO WS-HELP
+                   MOVE WS-D1(WS-INDEX) TO WS-D(WS-ROW, WS-HELP)
+                END-IF
+             END-PERFORM
+           END-PERFORM
+
+           EXIT PROGRAM.
