@@ -0,0 +1,20 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLEAR-SCREEN.
+
+       DATA DIVISION.
+          WORKING-STORAGE SECTION.
+          01 WS-ROW PIC 9(3) VALUE 0.
+          01 WS-COLUMN PIC 9(3) VALUE 0.
+
+          LINKAGE SECTION.
+          COPY SCREEN.
+
+       PROCEDURE DIVISION USING WS-MAX-ROW, WS-MAX-COL, WS-TABLE.
+           PERFORM VARYING WS-ROW FROM 1 BY 1 UNTIL WS-ROW>WS-MAX-ROW
+             PERFORM VARYING WS-COLUMN FROM 1 BY 1
+                   UNTIL WS-COLUMN>WS-MAX-COL
+                MOVE '.' TO WS-D(WS-ROW, WS-COLUMN)
+             END-PERFORM
+           END-PERFORM
+
+           EXIT PROGRAM.
