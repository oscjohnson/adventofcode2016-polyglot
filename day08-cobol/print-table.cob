@@ -0,0 +1,24 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINT-TABLE.
+
+       DATA DIVISION.
+          WORKING-STORAGE SECTION.
+          01 WS-ROW PIC 9(3) VALUE 0.
+          01 WS-COLUMN PIC 9(3) VALUE 0.
+
+          LINKAGE SECTION.
+          COPY SCREEN.
+          COPY PRTLINES.
+
+       PROCEDURE DIVISION USING WS-MAX-ROW, WS-MAX-COL, WS-TABLE,
+                WS-PRINT-LINES.
+           PERFORM VARYING WS-ROW FROM 1 BY 1 UNTIL WS-ROW>WS-MAX-ROW
+             MOVE SPACES TO WS-PRINT-LINE(WS-ROW)
+             PERFORM VARYING WS-COLUMN FROM 1 BY 1
+                   UNTIL WS-COLUMN>WS-MAX-COL
+                MOVE WS-D(WS-ROW, WS-COLUMN)
+                   TO WS-PRINT-LINE(WS-ROW)(WS-COLUMN:1)
+             END-PERFORM
+           END-PERFORM
+
+           EXIT PROGRAM.
