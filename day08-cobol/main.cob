@@ -1,78 +1,701 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. MAIN.
-  
-  ENVIRONMENT DIVISION.
-    INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT STUDENT ASSIGN TO 'input.txt'
-       ORGANIZATION IS LINE SEQUENTIAL. 
-
- DATA DIVISION.
-  FILE SECTION.
-  FD STUDENT.
-  01 STUDENT-FILE.
-     05 STUDENT-ID PIC 9(5).
-     05 NAME PIC A(25).
-
-    WORKING-STORAGE SECTION.
-    01 WS-LINE.
-         05 WS-STUDENT-ID PIC 9(5).
-         05 WS-NAME PIC A(25).
-    01 WS-EOF PIC A(1).
-    01 ACTION PIC X(10).
-    01 DIRECTION PIC X(10).
-    01 WS-STR3 PIC X(10).
-    01 CELL PIC 9(2).
-    01 CELL-STR PIC X(10).
-    01 SCRAP PIC X(10).
-    01 WS-STR-BY PIC X(10).
-    01 WS-COUNTER PIC 9(3) VALUE 0.
-
-    01 WS-TIMES PIC 9(2) VALUE 1.
-    01 WS-ROW PIC 9(2) VALUE 1.
-    01 WS-COLUMN PIC 9(2) VALUE 2.
-    01 RECT-WIDTH PIC 9(2) VALUE 3.
-    01 RECT-HEIGHT PIC 9(2) VALUE 2.
-    01 WS-TABLE.
-       05 WS-A OCCURS 6 TIMES INDEXED BY I.
-       10 WS-C OCCURS 50 TIMES INDEXED BY J.
-          15 WS-D PIC X(1) VALUE '.'.
-
- PROCEDURE DIVISION.
-  OPEN INPUT STUDENT.
-     PERFORM UNTIL WS-EOF='Y'
-     READ STUDENT INTO WS-LINE
-        AT END MOVE 'Y' TO WS-EOF
-        NOT AT END
-            UNSTRING WS-LINE DELIMITED BY SPACE
-                INTO ACTION, DIRECTION, CELL-STR, WS-STR-BY, WS-TIMES
-            END-UNSTRING
-            IF ACTION = 'rect'
-                UNSTRING DIRECTION DELIMITED BY 'x'
-                    INTO RECT-WIDTH, RECT-HEIGHT
-                END-UNSTRING
-                CALL 'CREATE-RECT' USING WS-TABLE, RECT-WIDTH, RECT-HEIGHT
-            ELSE
-                UNSTRING CELL-STR DELIMITED BY '='
-                  INTO SCRAP, CELL
-                END-UNSTRING
-                IF DIRECTION = 'column'
-                    ADD 1 TO CELL
-                    CALL 'MOVE-COLUMN' USING WS-TABLE, CELL, WS-TIMES
-                ELSE
-                    ADD 1 TO CELL
-                    CALL 'MOVE-ROW' USING WS-TABLE, CELL, WS-TIMES
-                END-IF
-            END-IF
-      *> DEBUG INFO
-      *>      DISPLAY WS-LINE
-      *>      CALL 'PRINT-TABLE' USING WS-TABLE
-     END-READ
-     END-PERFORM
-     CLOSE STUDENT.
-     CALL 'PRINT-TABLE' USING WS-TABLE.
-     CALL 'COUNTER' USING WS-TABLE, WS-COUNTER.
-     DISPLAY WS-COUNTER, ', RURUCEOEIL'
- STOP RUN.
-
-   *> 0 index to 1 index compensation
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN IS INITIAL PROGRAM.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT STUDENT ASSIGN TO DYNAMIC WS-STUDENT-DSN
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT CKPT-FILE ASSIGN TO DYNAMIC WS-CKPT-DSN
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CKPT-STATUS.
+
+             SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-DSN
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-AUDIT-STATUS.
+
+             SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-DSN
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-REPORT-STATUS.
+
+             SELECT EXCEPTION-FILE ASSIGN TO DYNAMIC WS-EXCEPTION-DSN
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD STUDENT.
+          01 STUDENT-FILE.
+             05 STUDENT-ID PIC 9(5).
+             05 NAME PIC A(75).
+
+          FD CKPT-FILE.
+          01 CKPT-RECORD.
+             05 CKPT-COUNT PIC 9(9).
+             05 CKPT-STUDENT-ID PIC 9(5).
+             05 CKPT-NAME PIC A(75).
+             05 CKPT-HAVE-STUDENT PIC X(1).
+             05 CKPT-ZONE-USED PIC X(3).
+             05 CKPT-RECT-COUNT PIC 9(6).
+             05 CKPT-COL-ROTATE-COUNT PIC 9(6).
+             05 CKPT-ROW-ROTATE-COUNT PIC 9(6).
+             05 CKPT-BAD-COUNT PIC 9(6).
+             05 CKPT-ZONE-DATA PIC X(2994003).
+
+          FD AUDIT-FILE.
+          01 AUDIT-LINE PIC X(80).
+
+          FD REPORT-FILE.
+          01 REPORT-LINE PIC X(999).
+
+          FD EXCEPTION-FILE.
+          01 EXCEPTION-LINE PIC X(150).
+
+          WORKING-STORAGE SECTION.
+          01 WS-STUDENT-DSN PIC X(100) VALUE 'input.txt'.
+          01 WS-LINE.
+             05 WS-STUDENT-ID PIC 9(5).
+             05 WS-NAME PIC A(75).
+          01 WS-EOF PIC A(1).
+          01 ACTION PIC X(10).
+          01 DIRECTION PIC X(10).
+          01 WS-STR3 PIC X(10).
+          01 CELL PIC 9(3).
+          01 CELL-STR PIC X(10).
+          01 SCRAP PIC X(10).
+          01 WS-STR-BY PIC X(10).
+          01 WS-COUNTER PIC 9(6) VALUE 0.
+          01 WS-UNDO-FLAG PIC X(10) VALUE SPACES.
+          01 WS-UNDO-MOD PIC 9(3) VALUE 0.
+          01 WS-UNDO-QUOT PIC 9(3) VALUE 0.
+
+          01 WS-TIMES PIC 9(3) VALUE 1.
+          01 RECT-WIDTH PIC 9(3) VALUE 3.
+          01 RECT-HEIGHT PIC 9(3) VALUE 2.
+
+      *> the CELL/WS-TIMES values as the instruction line actually
+      *> read, staged before either is changed for the undo-to-
+      *> forward-count conversion or the 0-index to 1-index bump --
+      *> WRITE-AUDIT reports these, not the transformed values.
+          01 WS-AUDIT-CELL PIC 9(3) VALUE 0.
+          01 WS-AUDIT-TIMES PIC 9(3) VALUE 0.
+
+      *> an instruction's numeric tokens are UNSTRUNG into these
+      *> alphanumeric staging fields first, so a non-numeric token
+      *> can be caught before it ever reaches a PIC 9 item.
+          01 RECT-WIDTH-STR PIC X(3) JUSTIFIED RIGHT VALUE SPACES.
+          01 RECT-HEIGHT-STR PIC X(3) JUSTIFIED RIGHT VALUE SPACES.
+          01 WS-CELL-STR PIC X(3) JUSTIFIED RIGHT VALUE SPACES.
+          01 WS-TIMES-STR PIC X(3) JUSTIFIED RIGHT VALUE SPACES.
+          01 WS-LINE-OK PIC X(1) VALUE 'Y'.
+          01 WS-BAD-COUNT PIC 9(6) VALUE 0.
+
+      *> a tally of every instruction actually applied this run, by
+      *> type, reported once at the very end.
+          01 WS-RECT-COUNT PIC 9(6) VALUE 0.
+          01 WS-COL-ROTATE-COUNT PIC 9(6) VALUE 0.
+          01 WS-ROW-ROTATE-COUNT PIC 9(6) VALUE 0.
+
+          01 WS-DIM-ENV PIC X(3) JUSTIFIED RIGHT VALUE SPACES.
+
+      *> only the dimensions are needed here -- every actual pixel
+      *> table MAIN touches is one of the named zones in
+      *> WS-ZONE-TABLES below, not the single-screen WS-TABLE shape
+      *> SCREEN.CPY carries for the LINKAGE-based subprograms.
+          COPY SCREENDIM.
+          COPY PRTLINES.
+          01 WS-PRINT-ROW PIC 9(3) VALUE 0.
+
+      *> named badge zones -- 1 is the unlabeled/default screen (the
+      *> only one a headerless or non-zoned instruction file ever
+      *> touches, for backward compatibility), 2 is LEFT, 3 is RIGHT.
+          01 WS-ZONE-TABLES.
+             05 WS-ZONE-TABLE OCCURS 3 TIMES INDEXED BY ZX.
+                10 WS-ZONE-A OCCURS 999 TIMES
+                      INDEXED BY ZI.
+                   15 WS-ZONE-C OCCURS 999 TIMES.
+                      20 WS-ZONE-D PIC X(1) VALUE '.'.
+          01 WS-CUR-ZONE-IDX PIC 9(1) VALUE 1.
+          01 WS-INSTR-LINE PIC X(80) VALUE SPACES.
+
+          01 WS-ZONE-NAMES-DATA.
+             05 FILLER PIC X(10) VALUE 'MAIN'.
+             05 FILLER PIC X(10) VALUE 'LEFT'.
+             05 FILLER PIC X(10) VALUE 'RIGHT'.
+          01 WS-ZONE-NAMES REDEFINES WS-ZONE-NAMES-DATA.
+             05 WS-ZONE-NAME-TBL PIC X(10) OCCURS 3 TIMES.
+
+      *> which zones actually received an instruction this student --
+      *> only those are reported, so a plain, non-zoned instruction
+      *> file still produces the same single-screen report as before.
+          01 WS-ZONE-USED-INIT.
+             05 FILLER PIC X(1) VALUE 'N'.
+             05 FILLER PIC X(1) VALUE 'N'.
+             05 FILLER PIC X(1) VALUE 'N'.
+          01 WS-ZONE-USED-DATA REDEFINES WS-ZONE-USED-INIT.
+             05 WS-ZONE-USED-FLAG PIC X(1) OCCURS 3 TIMES.
+
+          01 WS-COUNTER-TOTAL PIC 9(6) VALUE 0.
+
+          01 WS-CUR-STUDENT-ID PIC 9(5) VALUE 0.
+          01 WS-CUR-NAME PIC A(75) VALUE SPACES.
+          01 WS-HAVE-STUDENT PIC X(1) VALUE 'N'.
+
+      *> wide enough for the longest code a 999-column screen can
+      *> ever decode (999 / 5 letters per glyph, truncated).
+          01 WS-CODE-OUT PIC X(199) VALUE SPACES.
+
+          01 WS-CKPT-DSN PIC X(100) VALUE 'checkpoint.txt'.
+          01 WS-CKPT-STATUS PIC X(2) VALUE SPACES.
+          01 WS-CKPT-ENV PIC X(5) JUSTIFIED RIGHT VALUE SPACES.
+          01 WS-CKPT-INTERVAL PIC 9(9) VALUE 100.
+          01 WS-RECORD-COUNT PIC 9(9) VALUE 0.
+          01 WS-SKIP-COUNT PIC 9(9) VALUE 0.
+          01 WS-CKPT-MOD PIC 9(9) VALUE 0.
+          01 WS-CKPT-QUOT PIC 9(9) VALUE 0.
+
+          01 WS-AUDIT-DSN PIC X(100) VALUE 'audit.txt'.
+          01 WS-AUDIT-DETAIL PIC X(50) VALUE SPACES.
+          01 WS-AUDIT-STATUS PIC X(2) VALUE SPACES.
+
+      *> the rendered screen and per-student summary go to this
+      *> dataset rather than to DISPLAY.
+          01 WS-REPORT-DSN PIC X(100) VALUE 'report.txt'.
+          01 WS-REPORT-STATUS PIC X(2) VALUE SPACES.
+
+      *> lines rejected by the malformed-instruction check go to this
+      *> dataset rather than to DISPLAY, the same way AUDITDD and
+      *> REPORTDD already resolve their own datasets.
+          01 WS-EXCEPTION-DSN PIC X(100) VALUE 'exceptions.txt'.
+          01 WS-EXCEPTION-STATUS PIC X(2) VALUE SPACES.
+
+          01 WS-EXPECTED-ENV PIC X(6) JUSTIFIED RIGHT VALUE SPACES.
+          01 WS-EXPECTED-COUNT PIC 9(6) VALUE 0.
+          01 WS-HAVE-EXPECTED PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-STUDENT-DSN FROM ENVIRONMENT 'STUDENTDD'
+           IF WS-STUDENT-DSN = SPACES
+             MOVE 'input.txt' TO WS-STUDENT-DSN
+           END-IF
+
+           ACCEPT WS-DIM-ENV FROM ENVIRONMENT 'SCREENROWS'
+           IF WS-DIM-ENV NOT = SPACES
+             INSPECT WS-DIM-ENV REPLACING LEADING SPACE BY '0'
+             IF WS-DIM-ENV IS NUMERIC
+                MOVE WS-DIM-ENV TO WS-MAX-ROW
+             END-IF
+           END-IF
+           ACCEPT WS-DIM-ENV FROM ENVIRONMENT 'SCREENCOLS'
+           IF WS-DIM-ENV NOT = SPACES
+             INSPECT WS-DIM-ENV REPLACING LEADING SPACE BY '0'
+             IF WS-DIM-ENV IS NUMERIC
+                MOVE WS-DIM-ENV TO WS-MAX-COL
+             END-IF
+           END-IF
+
+           ACCEPT WS-CKPT-DSN FROM ENVIRONMENT 'CHECKPTDD'
+           IF WS-CKPT-DSN = SPACES
+             MOVE 'checkpoint.txt' TO WS-CKPT-DSN
+           END-IF
+           ACCEPT WS-CKPT-ENV FROM ENVIRONMENT 'CHECKPTEVERY'
+           IF WS-CKPT-ENV NOT = SPACES
+             INSPECT WS-CKPT-ENV REPLACING LEADING SPACE BY '0'
+             IF WS-CKPT-ENV IS NUMERIC
+                MOVE WS-CKPT-ENV TO WS-CKPT-INTERVAL
+             END-IF
+           END-IF
+
+           ACCEPT WS-AUDIT-DSN FROM ENVIRONMENT 'AUDITDD'
+           IF WS-AUDIT-DSN = SPACES
+             MOVE 'audit.txt' TO WS-AUDIT-DSN
+           END-IF
+
+           ACCEPT WS-REPORT-DSN FROM ENVIRONMENT 'REPORTDD'
+           IF WS-REPORT-DSN = SPACES
+             MOVE 'report.txt' TO WS-REPORT-DSN
+           END-IF
+
+           ACCEPT WS-EXCEPTION-DSN FROM ENVIRONMENT 'EXCEPTIONSDD'
+           IF WS-EXCEPTION-DSN = SPACES
+             MOVE 'exceptions.txt' TO WS-EXCEPTION-DSN
+           END-IF
+
+      *> an optional control total -- if the operator supplies the
+      *> expected lit-pixel count for the run, each student's report
+      *> is reconciled against it.
+           ACCEPT WS-EXPECTED-ENV FROM ENVIRONMENT 'EXPECTEDLIT'
+           IF WS-EXPECTED-ENV NOT = SPACES
+             INSPECT WS-EXPECTED-ENV REPLACING LEADING SPACE BY '0'
+             IF WS-EXPECTED-ENV IS NUMERIC
+                MOVE WS-EXPECTED-ENV TO WS-EXPECTED-COUNT
+                MOVE 'Y' TO WS-HAVE-EXPECTED
+             END-IF
+           END-IF
+
+      *> resume from a prior checkpoint, if this dataset has one --
+      *> restores the rendered screen and student context, and tells
+      *> us how many input records to skip back over on re-read.
+           PERFORM LOAD-CHECKPOINT
+
+      *> a dataset that already exists -- because this is a resumed
+      *> run, or because a driver job already sent an earlier roster
+      *> entry's output here -- is extended rather than overwritten;
+      *> a dataset that does not exist yet is created.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+             OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           OPEN EXTEND REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+             OPEN OUTPUT REPORT-FILE
+           END-IF
+
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCEPTION-STATUS NOT = '00'
+             OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+
+           OPEN INPUT STUDENT
+           PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                UNTIL WS-SKIP-COUNT > WS-RECORD-COUNT
+             READ STUDENT INTO WS-LINE
+                AT END MOVE 'Y' TO WS-EOF
+             END-READ
+           END-PERFORM
+
+           PERFORM UNTIL WS-EOF = 'Y'
+             READ STUDENT INTO WS-LINE
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+
+      *> an instruction line may be prefixed with a zone tag to route
+      *> it to the LEFT or RIGHT badge screen instead of the default,
+      *> unlabeled one.
+                   MOVE 1 TO WS-CUR-ZONE-IDX
+                   MOVE WS-LINE TO WS-INSTR-LINE
+                   IF WS-LINE(1:5) = 'left '
+                      MOVE 2 TO WS-CUR-ZONE-IDX
+                      MOVE WS-LINE(6:75) TO WS-INSTR-LINE
+                   ELSE
+                      IF WS-LINE(1:6) = 'right '
+                         MOVE 3 TO WS-CUR-ZONE-IDX
+                         MOVE WS-LINE(7:74) TO WS-INSTR-LINE
+                      END-IF
+                   END-IF
+
+                   IF WS-INSTR-LINE(1:4) = 'rect'
+                         OR WS-INSTR-LINE(1:6) = 'rotate'
+                      MOVE 'Y' TO WS-LINE-OK
+                      MOVE SPACES TO ACTION DIRECTION CELL-STR
+                                     WS-STR-BY WS-TIMES-STR
+                                     WS-UNDO-FLAG
+                      UNSTRING WS-INSTR-LINE DELIMITED BY ALL SPACE
+                          INTO ACTION, DIRECTION, CELL-STR,
+                               WS-STR-BY, WS-TIMES-STR, WS-UNDO-FLAG
+                          ON OVERFLOW
+                             MOVE 'N' TO WS-LINE-OK
+                      END-UNSTRING
+
+      *> a line only looks like a rect/rotate by its first word --
+      *> check the rest of it actually parses before acting on it.
+                      IF ACTION NOT = 'rect' AND ACTION NOT = 'rotate'
+                         MOVE 'N' TO WS-LINE-OK
+                      END-IF
+
+                      IF WS-LINE-OK = 'Y' AND ACTION = 'rect'
+                         UNSTRING DIRECTION DELIMITED BY 'x' OR SPACE
+                             INTO RECT-WIDTH-STR, RECT-HEIGHT-STR
+                         END-UNSTRING
+                         IF RECT-WIDTH-STR = SPACES
+                               OR RECT-HEIGHT-STR = SPACES
+                            MOVE 'N' TO WS-LINE-OK
+                         ELSE
+                            INSPECT RECT-WIDTH-STR
+                               REPLACING LEADING SPACE BY '0'
+                            INSPECT RECT-HEIGHT-STR
+                               REPLACING LEADING SPACE BY '0'
+                            IF RECT-WIDTH-STR NOT NUMERIC
+                                  OR RECT-HEIGHT-STR NOT NUMERIC
+                               MOVE 'N' TO WS-LINE-OK
+                            END-IF
+                         END-IF
+                         IF CELL-STR NOT = SPACES
+                               OR WS-STR-BY NOT = SPACES
+                               OR WS-TIMES-STR NOT = SPACES
+                               OR WS-UNDO-FLAG NOT = SPACES
+                            MOVE 'N' TO WS-LINE-OK
+                         END-IF
+                      END-IF
+
+                      IF WS-LINE-OK = 'Y' AND ACTION = 'rotate'
+                         IF DIRECTION NOT = 'column'
+                               AND DIRECTION NOT = 'row'
+                            MOVE 'N' TO WS-LINE-OK
+                         END-IF
+                         IF WS-STR-BY NOT = 'by'
+                            MOVE 'N' TO WS-LINE-OK
+                         END-IF
+                         UNSTRING CELL-STR DELIMITED BY '=' OR SPACE
+                           INTO SCRAP, WS-CELL-STR
+                         END-UNSTRING
+                         IF WS-CELL-STR = SPACES
+                               OR WS-TIMES-STR = SPACES
+                            MOVE 'N' TO WS-LINE-OK
+                         ELSE
+                            INSPECT WS-CELL-STR
+                               REPLACING LEADING SPACE BY '0'
+                            INSPECT WS-TIMES-STR
+                               REPLACING LEADING SPACE BY '0'
+                            IF WS-CELL-STR NOT NUMERIC
+                                  OR WS-TIMES-STR NOT NUMERIC
+                               MOVE 'N' TO WS-LINE-OK
+                            END-IF
+                         END-IF
+                         IF WS-UNDO-FLAG NOT = SPACES
+                               AND WS-UNDO-FLAG NOT = 'undo'
+                            MOVE 'N' TO WS-LINE-OK
+                         END-IF
+                      END-IF
+
+                      IF WS-LINE-OK = 'N'
+                         PERFORM FLAG-BAD-INSTRUCTION
+                      ELSE
+                         IF ACTION = 'rect'
+                            MOVE RECT-WIDTH-STR TO RECT-WIDTH
+                            MOVE RECT-HEIGHT-STR TO RECT-HEIGHT
+                            CALL 'CREATE-RECT' USING WS-MAX-ROW,
+                                 WS-MAX-COL,
+                                 WS-ZONE-TABLE(WS-CUR-ZONE-IDX),
+                                 RECT-WIDTH, RECT-HEIGHT
+                            MOVE 'Y' TO
+                               WS-ZONE-USED-FLAG(WS-CUR-ZONE-IDX)
+                            MOVE SPACES TO WS-AUDIT-DETAIL
+                            STRING 'RECT ' DELIMITED BY SIZE
+                                   DIRECTION DELIMITED BY SPACE
+                                INTO WS-AUDIT-DETAIL
+                            END-STRING
+                            PERFORM WRITE-AUDIT
+                            ADD 1 TO WS-RECT-COUNT
+                         ELSE
+                            MOVE WS-CELL-STR TO CELL
+                            MOVE WS-TIMES-STR TO WS-TIMES
+      *> the audit trail reports the instruction the way it actually
+      *> read in the source file -- the pre-increment CELL and the
+      *> pre-undo-transform WS-TIMES -- so stage both before either
+      *> is changed to the form MOVE-COLUMN/MOVE-ROW need.
+                            MOVE CELL TO WS-AUDIT-CELL
+                            MOVE WS-TIMES TO WS-AUDIT-TIMES
+                            IF DIRECTION = 'column'
+                               ADD 1 TO CELL
+                               IF WS-UNDO-FLAG = 'undo'
+                                  DIVIDE WS-TIMES BY WS-MAX-ROW
+                                     GIVING WS-UNDO-QUOT
+                                     REMAINDER WS-UNDO-MOD
+                                  IF WS-UNDO-MOD NOT = 0
+                                     COMPUTE WS-TIMES =
+                                        WS-MAX-ROW - WS-UNDO-MOD
+                                  ELSE
+                                     MOVE 0 TO WS-TIMES
+                                  END-IF
+                               END-IF
+                               IF CELL > 0 AND CELL NOT > WS-MAX-COL
+                                  CALL 'MOVE-COLUMN' USING
+                                       WS-MAX-ROW,
+                                       WS-MAX-COL,
+                                       WS-ZONE-TABLE(WS-CUR-ZONE-IDX),
+                                       CELL, WS-TIMES
+                                  MOVE 'Y' TO
+                                     WS-ZONE-USED-FLAG(WS-CUR-ZONE-IDX)
+                                  MOVE SPACES TO WS-AUDIT-DETAIL
+                                  IF WS-UNDO-FLAG = 'undo'
+                                     STRING 'ROTATE COLUMN X='
+                                               DELIMITED BY SIZE
+                                            WS-AUDIT-CELL
+                                               DELIMITED BY SIZE
+                                            ' BY ' DELIMITED BY SIZE
+                                            WS-AUDIT-TIMES
+                                               DELIMITED BY SIZE
+                                            ' UNDO' DELIMITED BY SIZE
+                                        INTO WS-AUDIT-DETAIL
+                                     END-STRING
+                                  ELSE
+                                     STRING 'ROTATE COLUMN X='
+                                               DELIMITED BY SIZE
+                                            WS-AUDIT-CELL
+                                               DELIMITED BY SIZE
+                                            ' BY ' DELIMITED BY SIZE
+                                            WS-AUDIT-TIMES
+                                               DELIMITED BY SIZE
+                                        INTO WS-AUDIT-DETAIL
+                                     END-STRING
+                                  END-IF
+                                  PERFORM WRITE-AUDIT
+                                  ADD 1 TO WS-COL-ROTATE-COUNT
+                               ELSE
+                                  PERFORM FLAG-BAD-INSTRUCTION
+                               END-IF
+                            ELSE
+                               ADD 1 TO CELL
+                               IF WS-UNDO-FLAG = 'undo'
+                                  DIVIDE WS-TIMES BY WS-MAX-COL
+                                     GIVING WS-UNDO-QUOT
+                                     REMAINDER WS-UNDO-MOD
+                                  IF WS-UNDO-MOD NOT = 0
+                                     COMPUTE WS-TIMES =
+                                        WS-MAX-COL - WS-UNDO-MOD
+                                  ELSE
+                                     MOVE 0 TO WS-TIMES
+                                  END-IF
+                               END-IF
+                               IF CELL > 0 AND CELL NOT > WS-MAX-ROW
+                                  CALL 'MOVE-ROW' USING WS-MAX-ROW,
+                                       WS-MAX-COL,
+                                       WS-ZONE-TABLE(WS-CUR-ZONE-IDX),
+                                       CELL, WS-TIMES
+                                  MOVE 'Y' TO
+                                     WS-ZONE-USED-FLAG(WS-CUR-ZONE-IDX)
+                                  MOVE SPACES TO WS-AUDIT-DETAIL
+                                  IF WS-UNDO-FLAG = 'undo'
+                                     STRING 'ROTATE ROW Y='
+                                               DELIMITED BY SIZE
+                                            WS-AUDIT-CELL
+                                               DELIMITED BY SIZE
+                                            ' BY ' DELIMITED BY SIZE
+                                            WS-AUDIT-TIMES
+                                               DELIMITED BY SIZE
+                                            ' UNDO' DELIMITED BY SIZE
+                                        INTO WS-AUDIT-DETAIL
+                                     END-STRING
+                                  ELSE
+                                     STRING 'ROTATE ROW Y='
+                                               DELIMITED BY SIZE
+                                            WS-AUDIT-CELL
+                                               DELIMITED BY SIZE
+                                            ' BY ' DELIMITED BY SIZE
+                                            WS-AUDIT-TIMES
+                                               DELIMITED BY SIZE
+                                        INTO WS-AUDIT-DETAIL
+                                     END-STRING
+                                  END-IF
+                                  PERFORM WRITE-AUDIT
+                                  ADD 1 TO WS-ROW-ROTATE-COUNT
+                               ELSE
+                                  PERFORM FLAG-BAD-INSTRUCTION
+                               END-IF
+                            END-IF
+                         END-IF
+                      END-IF
+                   ELSE
+      *> a line that is not a rect/rotate and does not carry a real
+      *> STUDENT-ID/NAME header (a typo'd action word, for instance)
+      *> is malformed -- flag it and leave the current student and
+      *> zone screens untouched, instead of treating it as a header.
+                      IF WS-STUDENT-ID IS NUMERIC
+                         IF WS-HAVE-STUDENT = 'Y'
+                            PERFORM REPORT-STUDENT
+                         END-IF
+                         PERFORM CLEAR-ALL-ZONES
+                         MOVE WS-STUDENT-ID TO WS-CUR-STUDENT-ID
+                         MOVE WS-NAME TO WS-CUR-NAME
+                         MOVE 'Y' TO WS-HAVE-STUDENT
+                      ELSE
+                         PERFORM FLAG-BAD-INSTRUCTION
+                      END-IF
+                   END-IF
+                   DIVIDE WS-RECORD-COUNT BY WS-CKPT-INTERVAL
+                      GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-MOD
+                   IF WS-CKPT-MOD = 0
+                      PERFORM SAVE-CHECKPOINT
+                   END-IF
+             END-READ
+           END-PERFORM
+           CLOSE STUDENT
+           CLOSE AUDIT-FILE
+           CLOSE EXCEPTION-FILE
+
+           PERFORM REPORT-STUDENT
+           PERFORM WRITE-SUMMARY
+           CLOSE REPORT-FILE
+
+      *> the run finished cleanly, so a restart from here would just
+      *> reprocess everything -- reset the checkpoint back to the
+      *> start, including the instruction-type tallies, so a later
+      *> run against a fresh copy of this dataset does not inherit
+      *> this run's counts.
+           MOVE 0 TO WS-RECORD-COUNT
+           MOVE 0 TO WS-RECT-COUNT
+           MOVE 0 TO WS-COL-ROTATE-COUNT
+           MOVE 0 TO WS-ROW-ROTATE-COUNT
+           MOVE 0 TO WS-BAD-COUNT
+           MOVE 0 TO WS-CUR-STUDENT-ID
+           MOVE SPACES TO WS-CUR-NAME
+           MOVE 'N' TO WS-HAVE-STUDENT
+           PERFORM CLEAR-ALL-ZONES
+           PERFORM SAVE-CHECKPOINT
+           GOBACK.
+
+      *> 0 index to 1 index compensation
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = '00'
+             READ CKPT-FILE
+             IF WS-CKPT-STATUS = '00'
+                MOVE CKPT-COUNT TO WS-RECORD-COUNT
+                MOVE CKPT-STUDENT-ID TO WS-CUR-STUDENT-ID
+                MOVE CKPT-NAME TO WS-CUR-NAME
+                MOVE CKPT-HAVE-STUDENT TO WS-HAVE-STUDENT
+                MOVE CKPT-ZONE-USED TO WS-ZONE-USED-INIT
+                MOVE CKPT-RECT-COUNT TO WS-RECT-COUNT
+                MOVE CKPT-COL-ROTATE-COUNT TO WS-COL-ROTATE-COUNT
+                MOVE CKPT-ROW-ROTATE-COUNT TO WS-ROW-ROTATE-COUNT
+                MOVE CKPT-BAD-COUNT TO WS-BAD-COUNT
+                MOVE CKPT-ZONE-DATA TO WS-ZONE-TABLES
+             END-IF
+             CLOSE CKPT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT TO CKPT-COUNT
+           MOVE WS-CUR-STUDENT-ID TO CKPT-STUDENT-ID
+           MOVE WS-CUR-NAME TO CKPT-NAME
+           MOVE WS-HAVE-STUDENT TO CKPT-HAVE-STUDENT
+           MOVE WS-ZONE-USED-INIT TO CKPT-ZONE-USED
+           MOVE WS-RECT-COUNT TO CKPT-RECT-COUNT
+           MOVE WS-COL-ROTATE-COUNT TO CKPT-COL-ROTATE-COUNT
+           MOVE WS-ROW-ROTATE-COUNT TO CKPT-ROW-ROTATE-COUNT
+           MOVE WS-BAD-COUNT TO CKPT-BAD-COUNT
+           MOVE WS-ZONE-TABLES TO CKPT-ZONE-DATA
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE.
+
+       FLAG-BAD-INSTRUCTION.
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING 'MALFORMED INSTRUCTION AT RECORD '
+                     DELIMITED BY SIZE
+                  WS-RECORD-COUNT DELIMITED BY SIZE
+                  ': ' DELIMITED BY SIZE
+                  WS-LINE DELIMITED BY SIZE
+               INTO EXCEPTION-LINE
+           END-STRING
+           WRITE EXCEPTION-LINE
+           ADD 1 TO WS-BAD-COUNT.
+
+       WRITE-AUDIT.
+           MOVE SPACES TO AUDIT-LINE
+           STRING WS-RECORD-COUNT DELIMITED BY SIZE
+                 ' STUDENT ' DELIMITED BY SIZE
+                 WS-CUR-STUDENT-ID DELIMITED BY SIZE
+                 ' ZONE=' DELIMITED BY SIZE
+                 WS-ZONE-NAME-TBL(WS-CUR-ZONE-IDX) DELIMITED BY SPACE
+                 ' ' DELIMITED BY SIZE
+                 WS-AUDIT-DETAIL DELIMITED BY SIZE
+              INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE.
+
+       REPORT-STUDENT.
+      *> the rendered screen and its summary go to REPORT-FILE
+      *> (REPORTDD) rather than to DISPLAY.
+           IF WS-HAVE-STUDENT = 'Y'
+             MOVE SPACES TO REPORT-LINE
+             STRING 'STUDENT ' DELIMITED BY SIZE
+                    WS-CUR-STUDENT-ID DELIMITED BY SIZE
+                    ' ' DELIMITED BY SIZE
+                    WS-CUR-NAME DELIMITED BY SIZE
+                 INTO REPORT-LINE
+             END-STRING
+             WRITE REPORT-LINE
+           END-IF
+           MOVE 0 TO WS-COUNTER-TOTAL
+           PERFORM VARYING WS-CUR-ZONE-IDX FROM 1 BY 1
+                UNTIL WS-CUR-ZONE-IDX > 3
+             IF WS-ZONE-USED-FLAG(WS-CUR-ZONE-IDX) = 'Y'
+                MOVE SPACES TO REPORT-LINE
+                STRING 'ZONE: ' DELIMITED BY SIZE
+                       WS-ZONE-NAME-TBL(WS-CUR-ZONE-IDX)
+                          DELIMITED BY SPACE
+                    INTO REPORT-LINE
+                END-STRING
+                WRITE REPORT-LINE
+
+                CALL 'PRINT-TABLE' USING WS-MAX-ROW, WS-MAX-COL,
+                     WS-ZONE-TABLE(WS-CUR-ZONE-IDX), WS-PRINT-LINES
+                PERFORM VARYING WS-PRINT-ROW FROM 1 BY 1
+                      UNTIL WS-PRINT-ROW > WS-MAX-ROW
+                   MOVE WS-PRINT-LINE(WS-PRINT-ROW) TO REPORT-LINE
+                   WRITE REPORT-LINE
+                END-PERFORM
+
+                MOVE 0 TO WS-COUNTER
+                CALL 'COUNTER' USING WS-MAX-ROW, WS-MAX-COL,
+                     WS-ZONE-TABLE(WS-CUR-ZONE-IDX), WS-COUNTER
+                CALL 'DECODE-SCREEN' USING WS-MAX-ROW, WS-MAX-COL,
+                     WS-ZONE-TABLE(WS-CUR-ZONE-IDX), WS-CODE-OUT
+
+                MOVE SPACES TO REPORT-LINE
+                STRING 'LIT PIXELS: ' DELIMITED BY SIZE
+                       WS-COUNTER DELIMITED BY SIZE
+                    INTO REPORT-LINE
+                END-STRING
+                WRITE REPORT-LINE
+
+                MOVE SPACES TO REPORT-LINE
+                STRING 'CODE: ' DELIMITED BY SIZE
+                       WS-CODE-OUT DELIMITED BY SIZE
+                    INTO REPORT-LINE
+                END-STRING
+                WRITE REPORT-LINE
+
+                ADD WS-COUNTER TO WS-COUNTER-TOTAL
+             END-IF
+           END-PERFORM
+           MOVE 1 TO WS-CUR-ZONE-IDX
+           IF WS-HAVE-EXPECTED = 'Y'
+             MOVE SPACES TO REPORT-LINE
+             IF WS-COUNTER-TOTAL = WS-EXPECTED-COUNT
+                STRING 'RECONCILED: LIT PIXELS MATCH EXPECTED '
+                          DELIMITED BY SIZE
+                       WS-EXPECTED-COUNT DELIMITED BY SIZE
+                    INTO REPORT-LINE
+                END-STRING
+             ELSE
+                STRING 'OUT OF BALANCE: EXPECTED ' DELIMITED BY SIZE
+                       WS-EXPECTED-COUNT DELIMITED BY SIZE
+                       ' GOT ' DELIMITED BY SIZE
+                       WS-COUNTER-TOTAL DELIMITED BY SIZE
+                    INTO REPORT-LINE
+                END-STRING
+             END-IF
+             WRITE REPORT-LINE
+           END-IF.
+
+       WRITE-SUMMARY.
+      *> a closing tally of every instruction actually applied this
+      *> run, by type, plus how many were rejected as malformed.
+           MOVE SPACES TO REPORT-LINE
+           STRING 'INSTRUCTION SUMMARY -- RECT: ' DELIMITED BY SIZE
+                 WS-RECT-COUNT DELIMITED BY SIZE
+                 '  ROTATE COLUMN: ' DELIMITED BY SIZE
+                 WS-COL-ROTATE-COUNT DELIMITED BY SIZE
+                 '  ROTATE ROW: ' DELIMITED BY SIZE
+                 WS-ROW-ROTATE-COUNT DELIMITED BY SIZE
+                 '  REJECTED: ' DELIMITED BY SIZE
+                 WS-BAD-COUNT DELIMITED BY SIZE
+              INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+       CLEAR-ALL-ZONES.
+           MOVE 'NNN' TO WS-ZONE-USED-INIT
+           PERFORM VARYING WS-CUR-ZONE-IDX FROM 1 BY 1
+                UNTIL WS-CUR-ZONE-IDX > 3
+             CALL 'CLEAR-SCREEN' USING WS-MAX-ROW, WS-MAX-COL,
+                  WS-ZONE-TABLE(WS-CUR-ZONE-IDX)
+           END-PERFORM
+           MOVE 1 TO WS-CUR-ZONE-IDX.
