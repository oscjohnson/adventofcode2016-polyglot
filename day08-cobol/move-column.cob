@@ -3,31 +3,38 @@
 
        DATA DIVISION.
           WORKING-STORAGE SECTION.
-          01 WS-WHAT PIC 9 VALUE 0.
-          01 WS-INDEX PIC 9(2) VALUE 0.
-          01 WS-HELP PIC 9(2) VALUE 0.
+          01 WS-WHAT PIC 9(3) VALUE 0.
+          01 WS-INDEX PIC 9(3) VALUE 0.
+          01 WS-HELP PIC 9(3) VALUE 0.
           01 WS-TEMP.
-             05 WS-C1 OCCURS 6 TIMES.
+             05 WS-C1 OCCURS 999 TIMES.
              10 WS-D1 PIC X(1) VALUE '.'.
-          01 COUNTER PIC 9(2) VALUE 1.
+          01 COUNTER PIC 9(3) VALUE 1.
+          01 WS-EFF-TIMES PIC 9(3) VALUE 0.
+
           LINKAGE SECTION.
-          01 WS-TIMES PIC 9(2) VALUE 1.
-          01 WS-COLUMN PIC 9(2) VALUE 1.
-          01 WS-TABLE.
-             05 WS-A OCCURS 6 TIMES INDEXED BY I.
-             10 WS-C OCCURS 50 TIMES.
-                15 WS-D PIC X(1) VALUE '.'.
+          COPY SCREEN.
+          01 WS-COLUMN PIC 9(3) VALUE 1.
+          01 WS-TIMES PIC 9(3) VALUE 1.
 
-       PROCEDURE DIVISION USING WS-TABLE, WS-COLUMN, WS-TIMES.
-          PERFORM VARYING WS-WHAT FROM 1 BY 1 UNTIL WS-WHAT>WS-TIMES
-             PERFORM 6 TIMES
+       PROCEDURE DIVISION USING WS-MAX-ROW, WS-MAX-COL, WS-TABLE,
+                WS-COLUMN, WS-TIMES.
+      *> a rotate of WS-MAX-ROW positions brings a column back to
+      *> where it started, so a large rotate count only ever needs to
+      *> shift by its remainder against the column height.
+           DIVIDE WS-TIMES BY WS-MAX-ROW GIVING WS-HELP
+             REMAINDER WS-EFF-TIMES
+           PERFORM VARYING WS-WHAT FROM 1 BY 1
+                UNTIL WS-WHAT>WS-EFF-TIMES
+             PERFORM WS-MAX-ROW TIMES
                MOVE WS-C(COUNTER, WS-COLUMN) TO WS-C1(COUNTER)
                ADD 1 TO COUNTER
               END-PERFORM
 
-            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX>6
-               IF WS-INDEX = 6
-                  MOVE WS-C1(6) TO WS-C(1, WS-COLUMN)
+            PERFORM VARYING WS-INDEX FROM 1 BY 1
+                  UNTIL WS-INDEX>WS-MAX-ROW
+               IF WS-INDEX = WS-MAX-ROW
+                  MOVE WS-C1(WS-MAX-ROW) TO WS-C(1, WS-COLUMN)
                ELSE
                   SET WS-HELP TO WS-INDEX
                   ADD 1 to WS-HELP
@@ -36,6 +43,6 @@
             END-PERFORM
 
              MOVE 1 TO COUNTER
-          END-PERFORM
-          
-          EXIT PROGRAM.
+           END-PERFORM
+
+           EXIT PROGRAM.
