@@ -0,0 +1,24 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATE-RECT.
+
+       DATA DIVISION.
+          WORKING-STORAGE SECTION.
+          01 WS-ROW PIC 9(3) VALUE 0.
+          01 WS-COLUMN PIC 9(3) VALUE 0.
+
+          LINKAGE SECTION.
+          COPY SCREEN.
+          01 RECT-WIDTH PIC 9(3) VALUE 0.
+          01 RECT-HEIGHT PIC 9(3) VALUE 0.
+
+       PROCEDURE DIVISION USING WS-MAX-ROW, WS-MAX-COL, WS-TABLE,
+                RECT-WIDTH, RECT-HEIGHT.
+           PERFORM VARYING WS-ROW FROM 1 BY 1
+                UNTIL WS-ROW>RECT-HEIGHT
+             PERFORM VARYING WS-COLUMN FROM 1 BY 1
+                   UNTIL WS-COLUMN>RECT-WIDTH
+                MOVE '#' TO WS-D(WS-ROW, WS-COLUMN)
+             END-PERFORM
+           END-PERFORM
+
+           EXIT PROGRAM.
