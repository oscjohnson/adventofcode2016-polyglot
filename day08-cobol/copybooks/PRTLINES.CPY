@@ -0,0 +1,5 @@
+      *> flattened screen-render buffer shared between PRINT-TABLE and
+      *> its caller -- one entry per screen row, wide enough for the
+      *> largest supported column count.
+          01 WS-PRINT-LINES.
+             05 WS-PRINT-LINE PIC X(999) OCCURS 999 TIMES.
