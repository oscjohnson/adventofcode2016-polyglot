@@ -0,0 +1,6 @@
+      *> the screen dimensions alone, shared by every program that
+      *> needs to know the badge screen's size but does not itself
+      *> hold a copy of the pixel table (SCREEN.CPY pulls this in
+      *> alongside WS-TABLE for the programs that do).
+          01 WS-MAX-ROW PIC 9(3) VALUE 6.
+          01 WS-MAX-COL PIC 9(3) VALUE 50.
