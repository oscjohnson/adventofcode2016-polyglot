@@ -0,0 +1,8 @@
+      *> shared screen-size and pixel-table layout, common to every
+      *> program that renders or manipulates the badge screen.
+          COPY SCREENDIM.
+          01 WS-TABLE.
+             05 WS-A OCCURS 999 TIMES
+                   INDEXED BY I.
+             10 WS-C OCCURS 999 TIMES.
+                15 WS-D PIC X(1) VALUE '.'.
