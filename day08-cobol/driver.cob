@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER.
+
+      *> processes an entire roster of instruction files in one run,
+      *> calling MAIN once per roster entry with its own STUDENTDD
+      *> and CHECKPTDD so each file's screen and checkpoint stay
+      *> independent of the others.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT ROSTER ASSIGN TO DYNAMIC WS-ROSTER-DSN
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD ROSTER.
+          01 ROSTER-LINE PIC X(100).
+
+          WORKING-STORAGE SECTION.
+          01 WS-ROSTER-DSN PIC X(100) VALUE 'roster.txt'.
+          01 WS-ROSTER-EOF PIC X(1) VALUE 'N'.
+          01 WS-ENTRY PIC X(100) VALUE SPACES.
+          01 WS-ENTRY-TRIMMED PIC X(94) VALUE SPACES.
+          01 WS-CKPT-NAME PIC X(100) VALUE SPACES.
+          01 WS-FILE-COUNT PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-ROSTER-DSN FROM ENVIRONMENT 'ROSTERDD'
+           IF WS-ROSTER-DSN = SPACES
+             MOVE 'roster.txt' TO WS-ROSTER-DSN
+           END-IF
+
+           OPEN INPUT ROSTER
+           PERFORM UNTIL WS-ROSTER-EOF = 'Y'
+             READ ROSTER INTO WS-ENTRY
+                AT END MOVE 'Y' TO WS-ROSTER-EOF
+                NOT AT END
+                   IF WS-ENTRY NOT = SPACES
+                      PERFORM RUN-ONE-FILE
+                   END-IF
+             END-READ
+           END-PERFORM
+           CLOSE ROSTER
+
+           DISPLAY 'ROSTER FILES PROCESSED: ' WS-FILE-COUNT
+           STOP RUN.
+
+       RUN-ONE-FILE.
+           UNSTRING WS-ENTRY DELIMITED BY SPACE
+              INTO WS-ENTRY-TRIMMED
+           END-UNSTRING
+
+           MOVE SPACES TO WS-CKPT-NAME
+           STRING WS-ENTRY-TRIMMED DELIMITED BY SPACE
+                 '.ckpt' DELIMITED BY SIZE
+              INTO WS-CKPT-NAME
+           END-STRING
+
+           DISPLAY 'STUDENTDD' UPON ENVIRONMENT-NAME
+           DISPLAY WS-ENTRY-TRIMMED UPON ENVIRONMENT-VALUE
+           DISPLAY 'CHECKPTDD' UPON ENVIRONMENT-NAME
+           DISPLAY WS-CKPT-NAME UPON ENVIRONMENT-VALUE
+
+           DISPLAY 'ROSTER ENTRY: ' WS-ENTRY-TRIMMED
+           CALL 'MAIN'
+           ADD 1 TO WS-FILE-COUNT.
